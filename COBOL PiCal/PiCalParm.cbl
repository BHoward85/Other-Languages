@@ -0,0 +1,91 @@
+ $ SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PICALPRM.
+AUTHOR. Brad Howard.
+*> Maintenance program for PI-CALC-PARM, the persisted defaults Lab4
+*> pulls from at startup (standard NumberOfRuns for nightly runs and
+*> the preferred convergence algorithm) so an operator doesn't have
+*> to retype the same values into Lab4 every time.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PI-CALC-PARM ASSIGN TO "PICALPRM"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  PI-CALC-PARM
+    RECORDING MODE IS F.
+    COPY PICALPRM.
+
+WORKING-STORAGE SECTION.
+77 WS-PARM-STATUS	PIC XX.
+
+77 WS-CURRENT-NUMBER-OF-RUNS	PIC 9(8)	VALUE 1000.
+
+77 WS-CURRENT-ALGORITHM-MODE	PIC X		VALUE "L".
+
+77 WS-NEW-NUMBER-OF-RUNS	PIC 9(8).
+
+77 WS-NEW-ALGORITHM-MODE	PIC X.
+
+*> END OF SECTION
+
+PROCEDURE DIVISION.
+Begin.
+	PERFORM Load-Current-Defaults
+
+	DISPLAY "PI-CALC-PARM maintenance"
+	DISPLAY "Current default NumberOfRuns: " WS-CURRENT-NUMBER-OF-RUNS
+	DISPLAY "Current default algorithm mode: " WS-CURRENT-ALGORITHM-MODE
+
+	DISPLAY "Enter new default NumberOfRuns (must be more than 9)"
+	ACCEPT WS-NEW-NUMBER-OF-RUNS
+	IF WS-NEW-NUMBER-OF-RUNS IS NUMERIC AND WS-NEW-NUMBER-OF-RUNS > 9
+		MOVE WS-NEW-NUMBER-OF-RUNS TO WS-CURRENT-NUMBER-OF-RUNS
+	ELSE
+		DISPLAY "Invalid entry - keeping current default"
+	END-IF
+
+	DISPLAY "Enter new default algorithm mode (L=Leibniz, N=Nilakantha)"
+	ACCEPT WS-NEW-ALGORITHM-MODE
+	IF WS-NEW-ALGORITHM-MODE = "L" OR WS-NEW-ALGORITHM-MODE = "N"
+		MOVE WS-NEW-ALGORITHM-MODE TO WS-CURRENT-ALGORITHM-MODE
+	ELSE
+		DISPLAY "Invalid entry - keeping current default"
+	END-IF
+
+	PERFORM Save-Current-Defaults
+
+	DISPLAY "PI-CALC-PARM updated - NumberOfRuns="
+		WS-CURRENT-NUMBER-OF-RUNS " algorithm mode="
+		WS-CURRENT-ALGORITHM-MODE
+
+	STOP RUN.
+
+Load-Current-Defaults.
+	OPEN INPUT PI-CALC-PARM
+	IF WS-PARM-STATUS = "00"
+		READ PI-CALC-PARM
+			AT END
+				CONTINUE
+			NOT AT END
+				MOVE PCP-DEFAULT-NUMBER-OF-RUNS TO WS-CURRENT-NUMBER-OF-RUNS
+				MOVE PCP-DEFAULT-ALGORITHM-MODE TO WS-CURRENT-ALGORITHM-MODE
+		END-READ
+		CLOSE PI-CALC-PARM
+	END-IF.
+
+Save-Current-Defaults.
+	OPEN OUTPUT PI-CALC-PARM
+	IF WS-PARM-STATUS = "00"
+		MOVE WS-CURRENT-NUMBER-OF-RUNS TO PCP-DEFAULT-NUMBER-OF-RUNS
+		MOVE WS-CURRENT-ALGORITHM-MODE TO PCP-DEFAULT-ALGORITHM-MODE
+		WRITE PI-CALC-PARM-RECORD
+		CLOSE PI-CALC-PARM
+	ELSE
+		DISPLAY "PICALPRM: PI-CALC-PARM could not be opened, status="
+			WS-PARM-STATUS
+	END-IF.
