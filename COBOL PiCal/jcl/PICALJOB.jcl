@@ -0,0 +1,48 @@
+//PICALJOB JOB (ACCTNO),'PI CALC BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PICALJOB - batch job wrapping Lab4 (PI calculation):
+//*   STEP1 PIPRMCHK - validate PI-RUN-PARM before the real run
+//*   STEP2 LAB4     - run the Pi calculation batch from PI-RUN-PARM
+//*   STEP3 PIRPTFMT - format/distribute the PI-REPORT output
+//* Each step is skipped if the prior step's condition code shows
+//* a problem, so a bad parameter file stops the job before a run
+//* is wasted and before a report is formatted with nothing in it.
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=PIPRMCHK
+//PIRUNPRM DD   DSN=PICAL.RUN.PARM,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP2    EXEC PGM=LAB4,COND=(4,GE,STEP1)
+//PIRUNPRM DD   DSN=PICAL.RUN.PARM,DISP=SHR
+//* PICALPRM holds the request 009 stored defaults (standard
+//* NumberOfRuns/algorithm mode) LAB4 loads at startup. Without this
+//* DD the OPEN INPUT fails and LAB4 falls back to its compiled-in
+//* defaults (1000/L) instead of the maintained ones.
+//PICALPRM DD   DSN=PICAL.CALC.PARM,DISP=SHR
+//* SYSIN supplies the 8-byte operator ID LAB4 reads via ACCEPT (no
+//* FROM clause), which is SYSIN in MVS batch - required for the
+//* request 006 audit log/CSV extract to trace this run back to an
+//* operator. Replace NIGHTLYOP with the actual operator/job ID.
+//SYSIN    DD   *
+NIGHTLYOP
+/*
+//PIRPT    DD   DSN=PICAL.REPORT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),RECFM=FB,LRECL=64
+//PIERRLOG DD   DSN=PICAL.ERRLOG,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),RECFM=FB,LRECL=64
+//PIRESTRT DD   DSN=PICAL.RESTART,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=43
+//PISUMRPT DD   DSN=PICAL.SUMMARY,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2)),RECFM=FB,LRECL=70
+//PICALAUD DD   DSN=PICAL.AUDIT.LOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(2,2)),RECFM=FB,LRECL=51
+//PICSVEXT DD   DSN=PICAL.CSVEXT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2)),RECFM=FB,LRECL=60
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP3    EXEC PGM=PIRPTFMT,COND=((4,GE,STEP1),(4,GE,STEP2))
+//PIRPT    DD   DSN=PICAL.REPORT,DISP=SHR
+//PIRPTFIN DD   DSN=PICAL.REPORT.FINAL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),RECFM=FB,LRECL=70
+//SYSOUT   DD   SYSOUT=*
