@@ -0,0 +1,104 @@
+ $ SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PIRPTFMT.
+AUTHOR. Brad Howard.
+*> Report-formatting step that runs after Lab4 in the PICALJOB batch
+*> job. Wraps the raw PI-REPORT output (PIRPT) with a distribution
+*> banner and trailer so it's ready to print/archive, copying it to
+*> PI-REPORT-FINAL (PIRPTFIN).
+*>   RETURN-CODE = 0  report formatted successfully
+*>   RETURN-CODE = 4  PI-REPORT could not be opened (nothing to format)
+*>   RETURN-CODE = 8  PI-REPORT-FINAL could not be opened
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PI-REPORT ASSIGN TO "PIRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+
+    SELECT PI-REPORT-FINAL ASSIGN TO "PIRPTFIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-FINAL-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  PI-REPORT
+    RECORDING MODE IS F.
+01  PI-REPORT-RECORD               PIC X(70).
+
+FD  PI-REPORT-FINAL
+    RECORDING MODE IS F.
+01  PI-REPORT-FINAL-RECORD         PIC X(70).
+
+WORKING-STORAGE SECTION.
+77 WS-REPORT-STATUS	PIC XX.
+
+77 WS-REPORT-FINAL-STATUS	PIC XX.
+
+77 WS-REPORT-EOF	PIC X			VALUE "N".
+    88 REPORT-EOF			VALUE "Y".
+
+77 WS-LINE-COUNT	PIC 9(8)		VALUE 0.
+
+77 WS-RUN-DATE		PIC 9(6).
+
+01 WS-BANNER-LINE-1	PIC X(70)
+    VALUE "*** PI CALCULATION REPORT - DISTRIBUTION COPY ***".
+
+01 WS-BANNER-LINE-2.
+    05  FILLER			PIC X(11)	VALUE "RUN DATE: ".
+    05  WS-BL2-DATE		PIC 9(6).
+    05  FILLER			PIC X(53)	VALUE SPACES.
+
+01 WS-TRAILER-LINE.
+    05  FILLER			PIC X(20)	VALUE "END OF REPORT - ".
+    05  WS-TL-LINE-COUNT	PIC ZZZZZZZ9.
+    05  FILLER			PIC X(8)	VALUE " LINE(S)".
+    05  FILLER			PIC X(34)	VALUE SPACES.
+
+*> END OF SECTION
+
+PROCEDURE DIVISION.
+Begin.
+	OPEN INPUT PI-REPORT
+	IF WS-REPORT-STATUS NOT = "00"
+		DISPLAY "PIRPTFMT: PI-REPORT could not be opened, status="
+			WS-REPORT-STATUS
+		MOVE 4 TO RETURN-CODE
+		STOP RUN
+	END-IF
+
+	OPEN OUTPUT PI-REPORT-FINAL
+	IF WS-REPORT-FINAL-STATUS NOT = "00"
+		DISPLAY "PIRPTFMT: PI-REPORT-FINAL could not be opened, status="
+			WS-REPORT-FINAL-STATUS
+		CLOSE PI-REPORT
+		MOVE 8 TO RETURN-CODE
+		STOP RUN
+	END-IF
+
+	ACCEPT WS-RUN-DATE FROM DATE
+	MOVE WS-RUN-DATE TO WS-BL2-DATE
+	WRITE PI-REPORT-FINAL-RECORD FROM WS-BANNER-LINE-1
+	WRITE PI-REPORT-FINAL-RECORD FROM WS-BANNER-LINE-2
+
+	PERFORM UNTIL REPORT-EOF
+		READ PI-REPORT
+			AT END
+				SET REPORT-EOF TO TRUE
+			NOT AT END
+				ADD 1 TO WS-LINE-COUNT
+				WRITE PI-REPORT-FINAL-RECORD FROM PI-REPORT-RECORD
+		END-READ
+	END-PERFORM
+
+	MOVE WS-LINE-COUNT TO WS-TL-LINE-COUNT
+	WRITE PI-REPORT-FINAL-RECORD FROM WS-TRAILER-LINE
+
+	CLOSE PI-REPORT
+	CLOSE PI-REPORT-FINAL
+
+	DISPLAY "PIRPTFMT: formatted " WS-LINE-COUNT " report line(s)"
+	MOVE 0 TO RETURN-CODE
+	STOP RUN.
