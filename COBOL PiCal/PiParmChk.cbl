@@ -0,0 +1,82 @@
+ $ SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PIPRMCHK.
+AUTHOR. Brad Howard.
+*> Validates PI-RUN-PARM ahead of the Lab4 step in the PICALJOB batch
+*> job. Sets RETURN-CODE so the job can stop before Lab4 burns a run
+*> on a garbage parameter file:
+*>   RETURN-CODE = 0  all records valid
+*>   RETURN-CODE = 4  PI-RUN-PARM could not be opened
+*>   RETURN-CODE = 8  one or more records failed validation
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PI-RUN-PARM ASSIGN TO "PIRUNPRM"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RUNPARM-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  PI-RUN-PARM
+    RECORDING MODE IS F.
+    COPY PIRUNREC.
+
+WORKING-STORAGE SECTION.
+77 WS-RUNPARM-STATUS	PIC XX.
+
+77 WS-MINIMUM-RUNS	PIC 9(8)		VALUE 9.
+
+77 WS-RUN-PARM-EOF	PIC X			VALUE "N".
+    88 RUN-PARM-EOF			VALUE "Y".
+
+77 WS-RECORD-COUNT	PIC 9(8)		VALUE 0.
+
+77 WS-BAD-COUNT		PIC 9(8)		VALUE 0.
+
+*> END OF SECTION
+
+PROCEDURE DIVISION.
+Begin.
+	OPEN INPUT PI-RUN-PARM
+	IF WS-RUNPARM-STATUS NOT = "00"
+		DISPLAY "PIPRMCHK: PI-RUN-PARM could not be opened, status="
+			WS-RUNPARM-STATUS
+		MOVE 4 TO RETURN-CODE
+		STOP RUN
+	END-IF
+
+	PERFORM UNTIL RUN-PARM-EOF
+		READ PI-RUN-PARM
+			AT END
+				SET RUN-PARM-EOF TO TRUE
+			NOT AT END
+				ADD 1 TO WS-RECORD-COUNT
+				PERFORM Validate-Run-Record
+		END-READ
+	END-PERFORM
+
+	CLOSE PI-RUN-PARM
+
+	DISPLAY "PIPRMCHK: checked " WS-RECORD-COUNT " record(s), "
+		WS-BAD-COUNT " invalid"
+
+	IF WS-BAD-COUNT > 0
+		MOVE 8 TO RETURN-CODE
+	ELSE
+		MOVE 0 TO RETURN-CODE
+	END-IF
+
+	STOP RUN.
+
+Validate-Run-Record.
+	*> PRP-NUMBER-OF-RUNS = 0 is the request 009 sentinel for "use the
+	*> PI-CALC-PARM stored default" - valid here, resolved later by Lab4.
+	IF PRP-NUMBER-OF-RUNS IS NOT NUMERIC
+		ADD 1 TO WS-BAD-COUNT
+	ELSE
+		IF PRP-NUMBER-OF-RUNS NOT > WS-MINIMUM-RUNS
+		  AND PRP-NUMBER-OF-RUNS NOT = 0
+			ADD 1 TO WS-BAD-COUNT
+		END-IF
+	END-IF.
