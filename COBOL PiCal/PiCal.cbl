@@ -1,30 +1,678 @@
  $ SET SOURCEFORMAT"FREE"
 IDENTIFICATION DIVISION.
-PROGRAM-ID. Lab4
+PROGRAM-ID. Lab4.
 AUTHOR. Brad Howard.
-* Lab 4 in COBOL
+*> Lab 4 in COBOL
+*> RETURN-CODE on STOP RUN, checked by STEP3 of jcl/PICALJOB.jcl:
+*>   RETURN-CODE = 0  completed, all PI-RUN-PARM records valid
+*>   RETURN-CODE = 4  completed, but one or more PI-RUN-PARM records
+*>                    were skipped as invalid (defense-in-depth -
+*>                    PIPRMCHK's STEP1 gate should normally have
+*>                    caught these first)
+*>   RETURN-CODE = 8  PI-REPORT could not be opened - no run performed
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PI-RUN-PARM ASSIGN TO "PIRUNPRM"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RUNPARM-STATUS.
+
+    SELECT PI-REPORT ASSIGN TO "PIRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+
+    SELECT PI-ERROR-LOG ASSIGN TO "PIERRLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ERRLOG-STATUS.
+
+    SELECT PI-RESTART ASSIGN TO "PIRESTRT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RESTART-STATUS.
+
+    SELECT PI-SUMMARY ASSIGN TO "PISUMRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SUMMARY-STATUS.
+
+    SELECT PI-CALC-AUDIT-LOG ASSIGN TO "PICALAUD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+    SELECT PI-CSV-EXTRACT ASSIGN TO "PICSVEXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CSV-STATUS.
+
+    SELECT PI-CALC-PARM ASSIGN TO "PICALPRM"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CALCPARM-STATUS.
 
 DATA DIVISION.
+FILE SECTION.
+FD  PI-RUN-PARM
+    RECORDING MODE IS F.
+    COPY PIRUNREC.
+
+FD  PI-REPORT
+    RECORDING MODE IS F.
+01  PI-REPORT-RECORD.
+    05  RPT-NUMBER-OF-RUNS          PIC ZZZZZZZ9.
+    05  FILLER                      PIC X(3)    VALUE SPACES.
+    05  RPT-PI-VALUE                PIC 9.9(15).
+    05  FILLER                      PIC X(3)    VALUE SPACES.
+    05  RPT-ERROR-MARGIN            PIC -9.9(15).
+    05  FILLER                      PIC X(3)    VALUE SPACES.
+    05  RPT-ALGORITHM-MODE          PIC X.
+    05  FILLER                      PIC X(3)    VALUE SPACES.
+    *> ZZZZ9.99 (not ZZZ9.99) - WS-ELAPSED-SECONDS is PIC 9(5)V99 and a
+    *> run can take up to 99999.99 seconds; ZZZ9.99 silently dropped
+    *> the leading digit above 9999.99.
+    05  RPT-ELAPSED-SECONDS         PIC ZZZZ9.99.
+
+FD  PI-RESTART
+    RECORDING MODE IS F.
+01  PI-RESTART-RECORD.
+    05  RST-NUMBER-OF-RUNS          PIC 9(8).
+    05  RST-ALGORITHM-MODE          PIC X.
+    05  RST-INDEXER                 PIC 9(8).
+    05  RST-FLIPBIT                 PIC S9.
+    05  RST-PIVALUE                 PIC 9V9(15).
+    *> RST-RECORD-NO/RST-RECORD-COMPLETE let Process-Batch-Runs skip
+    *> already-finished PI-RUN-PARM records on restart, separately
+    *> from RST-INDEXER et al. above which track an in-flight
+    *> Calculate-Pi resume point within the CURRENT record.
+    *> RST-RECORD-NO: 1-based ordinal of the record this checkpoint
+    *> is about (0 = none yet).
+    *> RST-RECORD-COMPLETE: "Y" = that record's output (report/audit/
+    *> csv/summary) is fully written, safe to skip outright on
+    *> restart. "N" = that record was still being calculated when
+    *> this checkpoint was written - RST-INDEXER et al. above are its
+    *> in-flight state, and everything before it (RST-RECORD-NO - 1)
+    *> is what's safe to skip.
+    05  RST-RECORD-NO               PIC 9(8).
+    05  RST-RECORD-COMPLETE         PIC X.
+
+FD  PI-SUMMARY
+    RECORDING MODE IS F.
+01  PI-SUMMARY-RECORD           PIC X(70).
+
+FD  PI-CALC-AUDIT-LOG
+    RECORDING MODE IS F.
+01  PI-CALC-AUDIT-LOG-RECORD.
+    05  AUD-DATE                    PIC 9(6).
+    05  FILLER                      PIC X       VALUE SPACE.
+    05  AUD-TIME                    PIC 9(8).
+    05  FILLER                      PIC X       VALUE SPACE.
+    05  AUD-OPERATOR-ID             PIC X(8).
+    05  FILLER                      PIC X       VALUE SPACE.
+    05  AUD-NUMBER-OF-RUNS          PIC 9(8).
+    05  FILLER                      PIC X       VALUE SPACE.
+    05  AUD-PI-VALUE                PIC 9.9(15).
+
+FD  PI-CSV-EXTRACT
+    RECORDING MODE IS F.
+01  PI-CSV-EXTRACT-RECORD          PIC X(60).
+
+FD  PI-CALC-PARM
+    RECORDING MODE IS F.
+    COPY PICALPRM.
+
+FD  PI-ERROR-LOG
+    RECORDING MODE IS F.
+01  PI-ERROR-LOG-RECORD.
+    05  ERR-DATE                    PIC 9(6).
+    05  FILLER                      PIC X       VALUE SPACE.
+    05  ERR-TIME                    PIC 9(8).
+    05  FILLER                      PIC X       VALUE SPACE.
+    05  ERR-OPERATOR-ID             PIC X(8).
+    05  FILLER                      PIC X       VALUE SPACE.
+    05  ERR-BAD-VALUE               PIC X(8).
+    05  FILLER                      PIC X       VALUE SPACE.
+    05  ERR-REASON                  PIC X(30).
+
 WORKING-STORAGE SECTION.
-77 Indexer		PIC 99.
+77 WS-RUNPARM-STATUS	PIC XX.
+
+77 WS-RESTART-STATUS	PIC XX.
+
+77 WS-AUDIT-STATUS	PIC XX.
+
+77 WS-ERRLOG-STATUS	PIC XX.
+
+77 WS-REPORT-STATUS	PIC XX.
+
+77 WS-SUMMARY-STATUS	PIC XX.
+
+77 WS-CSV-STATUS	PIC XX.
+
+77 WS-CALCPARM-STATUS	PIC XX.
+
+77 WS-DEFAULT-NUMBER-OF-RUNS	PIC 9(8)	VALUE 1000.
+
+77 WS-DEFAULT-ALGORITHM-MODE	PIC X		VALUE "L".
+
+77 WS-CHECKPOINT-INTERVAL	PIC 9(8)	VALUE 1000000.
+
+77 WS-RESUME-FOUND	PIC X			VALUE "N".
+    88 RESUME-FOUND			VALUE "Y".
 
-77 FlipBit		PIC S9			VALUE -1.
+77 WS-TRUE-PI		PIC 9V9(15)		VALUE 3.141592653589793.
+
+77 WS-ERROR-MARGIN	PIC S9V9(15).
+
+77 Indexer		PIC 9(8).
+
+77 FlipBit		PIC S9			VALUE 1.
 
 77 PiValue		PIC 9V9(15)		VALUE 0.
 
 77 NumberOfRuns PIC 9(8).
 
-* END OF SECTION
+77 WS-RUN-PARM-EOF	PIC X			VALUE "N".
+    88 RUN-PARM-EOF			VALUE "Y".
+
+77 WS-REPORT-HEADING	PIC X(60)
+    VALUE "  RUNS     PI VALUE         ERROR MARGIN       ALG  SECONDS".
+
+77 WS-ALGORITHM-MODE	PIC X			VALUE "L".
+
+77 WS-LOOP-LIMIT	PIC 9(8).
+
+77 WS-START-TIME	PIC 9(8).
+
+77 WS-END-TIME		PIC 9(8).
+
+77 WS-START-SECONDS	PIC 9(7)V99.
+
+77 WS-END-SECONDS	PIC 9(7)V99.
+
+77 WS-ELAPSED-SECONDS	PIC 9(5)V99.
+
+01 WS-TIME-CONVERT.
+    05 WS-TC-RAW		PIC 9(8).
+    05 WS-TC-PARTS REDEFINES WS-TC-RAW.
+        10 WS-TC-HH		PIC 99.
+        10 WS-TC-MM		PIC 99.
+        10 WS-TC-SS		PIC 99.
+        10 WS-TC-HS		PIC 99.
+
+77 WS-TC-SECONDS	PIC 9(7)V99.
+
+77 WS-OPERATOR-ID	PIC X(8).
+
+77 WS-MINIMUM-RUNS	PIC 9(8)		VALUE 9.
+
+77 WS-VALID-RECORD	PIC X			VALUE "N".
+    88 VALID-RUN-RECORD		VALUE "Y".
+
+77 WS-GOOD-ENTRY	PIC X			VALUE "N".
+    88 GOOD-ENTRY			VALUE "Y".
+
+77 WS-INTERACTIVE-ENTRY	PIC 9(8).
+
+77 WS-RAW-ENTRY		PIC X(8).
+
+77 WS-BAD-VALUE		PIC X(8).
+
+77 WS-NIL-DENOMINATOR	PIC 9(27).
+
+77 WS-BATCH-RUN-COUNT	PIC 9(8)		VALUE 0.
+
+77 WS-BAD-RUN-COUNT	PIC 9(8)		VALUE 0.
+
+77 WS-BATCH-TOTAL-ITERATIONS	PIC 9(16)	VALUE 0.
+
+77 WS-RUN-PARM-RECORD-NO	PIC 9(8)	VALUE 0.
+
+77 WS-LAST-COMPLETED-RECORD-NO	PIC 9(8)	VALUE 0.
+
+77 WS-SUMMARY-PAGE-NO	PIC 9(4)		VALUE 0.
+
+77 WS-SUMMARY-LINE-COUNT	PIC 9(4)		VALUE 0.
+
+77 WS-SUMMARY-LINES-PER-PAGE	PIC 9(4)	VALUE 20.
+
+01 WS-SUMMARY-HEADING-1.
+    05  FILLER			PIC X(23)	VALUE "PI CALCULATION SUMMARY".
+    05  FILLER			PIC X(17)	VALUE SPACES.
+    05  FILLER			PIC X(5)	VALUE "PAGE ".
+    05  WS-SH1-PAGE-NO		PIC ZZZ9.
+
+01 WS-SUMMARY-HEADING-2		PIC X(30)
+    VALUE "  RUNS       FINAL PI VALUE".
+
+01 WS-SUMMARY-DETAIL-LINE.
+    05  WS-SDL-NUMBER-OF-RUNS	PIC ZZZZZZZ9.
+    05  FILLER			PIC X(3)	VALUE SPACES.
+    05  WS-SDL-PI-VALUE		PIC 9.9(15).
+
+77 WS-CSV-NUMBER-OF-RUNS	PIC Z(7)9.
+
+77 WS-CSV-PI-VALUE		PIC 9.9(15).
+
+77 WS-CSV-DATE			PIC 9(6).
+
+77 WS-CSV-TIME			PIC 9(8).
+
+01 WS-SUMMARY-TOTALS-LINE.
+    05  FILLER			PIC X(15)	VALUE "TOTAL RUNS:    ".
+    05  WS-STL-RUN-COUNT	PIC ZZZZZZZ9.
+    05  FILLER			PIC X(5)	VALUE SPACES.
+    05  FILLER			PIC X(18)	VALUE "TOTAL ITERATIONS:".
+    05  WS-STL-TOTAL-ITERATIONS	PIC ZZZZZZZZZZZZZZZ9.
+
+*> END OF SECTION
 
 PROCEDURE DIVISION.
 Begin.
-	DISPLAY "Enter a number more then 9"
-	ACCEPT NumberOfRuns
-	
-	PERFORM VARYING Indexer FROM 0 BY 1 UNTIL Indexer = NumberOfRuns
-		COMPUTE PiValue = PiValue + (4.0 / (1.0 + (2.0 * Indexer)) * FlipBit ** Indexer)
+	DISPLAY "Enter Operator ID"
+	*> Under JCL batch execution (STEP2 of jcl/PICALJOB.jcl) there is no
+	*> terminal attached, so this ACCEPT with no FROM clause reads the
+	*> operator ID from the SYSIN DD card instead, per standard IBM
+	*> COBOL batch ACCEPT semantics - see the SYSIN DD in that step.
+	ACCEPT WS-OPERATOR-ID
+
+	PERFORM Load-Calc-Parm-Defaults
+
+	OPEN OUTPUT PI-REPORT
+	IF WS-REPORT-STATUS NOT = "00"
+		DISPLAY "LAB4: PI-REPORT could not be opened, status="
+			WS-REPORT-STATUS
+		MOVE 8 TO RETURN-CODE
+		STOP RUN
+	END-IF
+	WRITE PI-REPORT-RECORD FROM WS-REPORT-HEADING
+
+	OPEN EXTEND PI-ERROR-LOG
+	IF WS-ERRLOG-STATUS NOT = "00"
+		OPEN OUTPUT PI-ERROR-LOG
+		IF WS-ERRLOG-STATUS NOT = "00"
+			DISPLAY "LAB4: PI-ERROR-LOG could not be opened, status="
+				WS-ERRLOG-STATUS
+		END-IF
+	END-IF
+
+	OPEN EXTEND PI-CALC-AUDIT-LOG
+	IF WS-AUDIT-STATUS NOT = "00"
+		OPEN OUTPUT PI-CALC-AUDIT-LOG
+		IF WS-AUDIT-STATUS NOT = "00"
+			DISPLAY "LAB4: PI-CALC-AUDIT-LOG could not be opened, status="
+				WS-AUDIT-STATUS
+		END-IF
+	END-IF
+
+	OPEN OUTPUT PI-CSV-EXTRACT
+	IF WS-CSV-STATUS NOT = "00"
+		DISPLAY "LAB4: PI-CSV-EXTRACT could not be opened, status="
+			WS-CSV-STATUS
+		MOVE 8 TO RETURN-CODE
+		STOP RUN
+	END-IF
+
+	OPEN INPUT PI-RUN-PARM
+	IF WS-RUNPARM-STATUS = "00"
+		OPEN OUTPUT PI-SUMMARY
+		IF WS-SUMMARY-STATUS NOT = "00"
+			DISPLAY "LAB4: PI-SUMMARY could not be opened, status="
+				WS-SUMMARY-STATUS
+			MOVE 8 TO RETURN-CODE
+			STOP RUN
+		END-IF
+		PERFORM Write-Summary-Heading
+		PERFORM Process-Batch-Runs
+		PERFORM Write-Summary-Totals
+		CLOSE PI-SUMMARY
+		CLOSE PI-RUN-PARM
+	ELSE
+		DISPLAY "PI-RUN-PARM not available - switching to interactive entry"
+		PERFORM Process-Interactive-Run
+	END-IF
+
+	CLOSE PI-REPORT
+	CLOSE PI-ERROR-LOG
+	CLOSE PI-CALC-AUDIT-LOG
+	CLOSE PI-CSV-EXTRACT
+
+	IF WS-BAD-RUN-COUNT > 0
+		MOVE 4 TO RETURN-CODE
+	ELSE
+		MOVE 0 TO RETURN-CODE
+	END-IF
+
+	STOP RUN.
+
+Process-Batch-Runs.
+	PERFORM Check-For-Batch-Restart
+	IF WS-LAST-COMPLETED-RECORD-NO > 0
+		DISPLAY "LAB4: resuming batch after PI-RUN-PARM record "
+			WS-LAST-COMPLETED-RECORD-NO
+	END-IF
+
+	PERFORM UNTIL RUN-PARM-EOF
+		READ PI-RUN-PARM
+			AT END
+				SET RUN-PARM-EOF TO TRUE
+			NOT AT END
+				ADD 1 TO WS-RUN-PARM-RECORD-NO
+				IF WS-RUN-PARM-RECORD-NO > WS-LAST-COMPLETED-RECORD-NO
+					PERFORM Validate-Run-Record
+					IF VALID-RUN-RECORD
+						MOVE PRP-NUMBER-OF-RUNS TO NumberOfRuns
+						IF NumberOfRuns = 0
+							MOVE WS-DEFAULT-NUMBER-OF-RUNS TO NumberOfRuns
+						END-IF
+						PERFORM Resolve-Algorithm-Mode
+						PERFORM Calculate-Pi
+						DISPLAY "Output: ", PiValue
+						PERFORM Write-Report-Record
+						PERFORM Write-Audit-Entry
+						PERFORM Write-Csv-Extract-Record
+						PERFORM Write-Summary-Detail-Line
+						ADD 1 TO WS-BATCH-RUN-COUNT
+						ADD NumberOfRuns TO WS-BATCH-TOTAL-ITERATIONS
+					ELSE
+						MOVE PRP-NUMBER-OF-RUNS-X TO WS-BAD-VALUE
+						PERFORM Log-Bad-Entry
+						ADD 1 TO WS-BAD-RUN-COUNT
+					END-IF
+					*> Mark this record ordinal done regardless of valid/
+					*> invalid, so a restart doesn't re-process or
+					*> re-log it a second time.
+					PERFORM Write-Batch-Checkpoint
+				END-IF
+		END-READ
 	END-PERFORM
-	
-	DISPLAY "Output: ", PiValue.
-	
-	STOP RUN.
\ No newline at end of file
+
+	*> Whole batch completed - no record-level resume needed for the
+	*> next job run.
+	PERFORM Clear-Checkpoint.
+
+Validate-Run-Record.
+	MOVE "N" TO WS-VALID-RECORD
+	IF PRP-NUMBER-OF-RUNS IS NUMERIC
+		IF PRP-NUMBER-OF-RUNS = 0 OR PRP-NUMBER-OF-RUNS > WS-MINIMUM-RUNS
+			SET VALID-RUN-RECORD TO TRUE
+		END-IF
+	END-IF.
+
+Load-Calc-Parm-Defaults.
+	OPEN INPUT PI-CALC-PARM
+	IF WS-CALCPARM-STATUS = "00"
+		READ PI-CALC-PARM
+			AT END
+				CONTINUE
+			NOT AT END
+				IF PCP-DEFAULT-NUMBER-OF-RUNS IS NUMERIC
+				  AND PCP-DEFAULT-NUMBER-OF-RUNS > WS-MINIMUM-RUNS
+					MOVE PCP-DEFAULT-NUMBER-OF-RUNS TO WS-DEFAULT-NUMBER-OF-RUNS
+				ELSE
+					DISPLAY
+					 "PI-CALC-PARM default NumberOfRuns invalid - keeping "
+						WS-DEFAULT-NUMBER-OF-RUNS
+				END-IF
+				IF PCP-DEFAULT-ALGORITHM-MODE = "L"
+				  OR PCP-DEFAULT-ALGORITHM-MODE = "N"
+					MOVE PCP-DEFAULT-ALGORITHM-MODE TO WS-DEFAULT-ALGORITHM-MODE
+				ELSE
+					DISPLAY
+					 "PI-CALC-PARM default algorithm mode invalid - keeping "
+						WS-DEFAULT-ALGORITHM-MODE
+				END-IF
+		END-READ
+		CLOSE PI-CALC-PARM
+	END-IF.
+
+Resolve-Algorithm-Mode.
+	MOVE PRP-ALGORITHM-MODE TO WS-ALGORITHM-MODE
+	IF WS-ALGORITHM-MODE NOT = "L" AND WS-ALGORITHM-MODE NOT = "N"
+		MOVE WS-DEFAULT-ALGORITHM-MODE TO WS-ALGORITHM-MODE
+	END-IF.
+
+Process-Interactive-Run.
+	DISPLAY "Enter algorithm mode (L=Leibniz, N=Nilakantha) - default "
+		WS-DEFAULT-ALGORITHM-MODE
+	ACCEPT WS-ALGORITHM-MODE
+	IF WS-ALGORITHM-MODE NOT = "L" AND WS-ALGORITHM-MODE NOT = "N"
+		MOVE WS-DEFAULT-ALGORITHM-MODE TO WS-ALGORITHM-MODE
+	END-IF
+
+	MOVE "N" TO WS-GOOD-ENTRY
+	PERFORM UNTIL GOOD-ENTRY
+		DISPLAY "Enter a number more then 9 - 0 accepts the default ("
+			WS-DEFAULT-NUMBER-OF-RUNS ")"
+		*> Accept into an alphanumeric field first rather than straight
+		*> into a numeric field - GnuCOBOL's numeric ACCEPT silently
+		*> coerces non-digit keystrokes (e.g. "abc") to zero, which
+		*> would otherwise be indistinguishable from a deliberate "0"
+		*> and would bypass request 003's validation/audit trail.
+		ACCEPT WS-RAW-ENTRY
+		IF FUNCTION TRIM(WS-RAW-ENTRY) = "0"
+			MOVE WS-DEFAULT-NUMBER-OF-RUNS TO NumberOfRuns
+			SET GOOD-ENTRY TO TRUE
+		ELSE
+			IF FUNCTION TRIM(WS-RAW-ENTRY) IS NUMERIC
+				MOVE WS-RAW-ENTRY TO WS-INTERACTIVE-ENTRY
+			END-IF
+			IF FUNCTION TRIM(WS-RAW-ENTRY) IS NUMERIC
+			  AND WS-INTERACTIVE-ENTRY > WS-MINIMUM-RUNS
+				MOVE WS-INTERACTIVE-ENTRY TO NumberOfRuns
+				SET GOOD-ENTRY TO TRUE
+			ELSE
+				MOVE WS-RAW-ENTRY TO WS-BAD-VALUE
+				PERFORM Log-Bad-Entry
+				DISPLAY "Invalid entry - must be numeric and more than 9 (or 0)"
+			END-IF
+		END-IF
+	END-PERFORM
+
+	PERFORM Calculate-Pi
+	DISPLAY "Output: ", PiValue
+	PERFORM Write-Report-Record
+	PERFORM Write-Audit-Entry
+	PERFORM Write-Csv-Extract-Record.
+
+Log-Bad-Entry.
+	MOVE SPACES TO PI-ERROR-LOG-RECORD
+	ACCEPT ERR-DATE FROM DATE
+	ACCEPT ERR-TIME FROM TIME
+	MOVE WS-OPERATOR-ID TO ERR-OPERATOR-ID
+	MOVE WS-BAD-VALUE TO ERR-BAD-VALUE
+	MOVE "NumberOfRuns must be numeric and > 9" TO ERR-REASON
+	WRITE PI-ERROR-LOG-RECORD.
+
+Write-Report-Record.
+	MOVE SPACES TO PI-REPORT-RECORD
+	COMPUTE WS-ERROR-MARGIN = PiValue - WS-TRUE-PI
+	MOVE NumberOfRuns TO RPT-NUMBER-OF-RUNS
+	MOVE PiValue TO RPT-PI-VALUE
+	MOVE WS-ERROR-MARGIN TO RPT-ERROR-MARGIN
+	MOVE WS-ALGORITHM-MODE TO RPT-ALGORITHM-MODE
+	MOVE WS-ELAPSED-SECONDS TO RPT-ELAPSED-SECONDS
+	WRITE PI-REPORT-RECORD.
+
+Write-Audit-Entry.
+	MOVE SPACES TO PI-CALC-AUDIT-LOG-RECORD
+	ACCEPT AUD-DATE FROM DATE
+	ACCEPT AUD-TIME FROM TIME
+	MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+	MOVE NumberOfRuns TO AUD-NUMBER-OF-RUNS
+	MOVE PiValue TO AUD-PI-VALUE
+	WRITE PI-CALC-AUDIT-LOG-RECORD.
+
+Write-Csv-Extract-Record.
+	ACCEPT WS-CSV-DATE FROM DATE
+	ACCEPT WS-CSV-TIME FROM TIME
+	MOVE NumberOfRuns TO WS-CSV-NUMBER-OF-RUNS
+	MOVE PiValue TO WS-CSV-PI-VALUE
+	MOVE SPACES TO PI-CSV-EXTRACT-RECORD
+	STRING
+		FUNCTION TRIM(WS-CSV-NUMBER-OF-RUNS) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE
+		FUNCTION TRIM(WS-CSV-PI-VALUE) DELIMITED BY SIZE
+		"," DELIMITED BY SIZE
+		WS-CSV-DATE DELIMITED BY SIZE
+		"," DELIMITED BY SIZE
+		WS-CSV-TIME DELIMITED BY SIZE
+		INTO PI-CSV-EXTRACT-RECORD
+	END-STRING
+	WRITE PI-CSV-EXTRACT-RECORD.
+
+Write-Summary-Heading.
+	ADD 1 TO WS-SUMMARY-PAGE-NO
+	MOVE WS-SUMMARY-PAGE-NO TO WS-SH1-PAGE-NO
+	WRITE PI-SUMMARY-RECORD FROM WS-SUMMARY-HEADING-1
+	WRITE PI-SUMMARY-RECORD FROM WS-SUMMARY-HEADING-2
+	MOVE 0 TO WS-SUMMARY-LINE-COUNT.
+
+Write-Summary-Detail-Line.
+	IF WS-SUMMARY-LINE-COUNT >= WS-SUMMARY-LINES-PER-PAGE
+		PERFORM Write-Summary-Heading
+	END-IF
+	MOVE NumberOfRuns TO WS-SDL-NUMBER-OF-RUNS
+	MOVE PiValue TO WS-SDL-PI-VALUE
+	WRITE PI-SUMMARY-RECORD FROM WS-SUMMARY-DETAIL-LINE
+	ADD 1 TO WS-SUMMARY-LINE-COUNT.
+
+Write-Summary-Totals.
+	MOVE WS-BATCH-RUN-COUNT TO WS-STL-RUN-COUNT
+	MOVE WS-BATCH-TOTAL-ITERATIONS TO WS-STL-TOTAL-ITERATIONS
+	WRITE PI-SUMMARY-RECORD FROM WS-SUMMARY-TOTALS-LINE.
+
+Calculate-Pi.
+	MOVE "N" TO WS-RESUME-FOUND
+	PERFORM Check-For-Restart
+	ACCEPT WS-START-TIME FROM TIME
+
+	IF RESUME-FOUND
+		DISPLAY "Resuming NumberOfRuns=", NumberOfRuns,
+			" from checkpointed Indexer=", Indexer
+	ELSE
+		MOVE 1 TO FlipBit
+		IF WS-ALGORITHM-MODE = "N"
+			MOVE 1 TO Indexer
+			MOVE 3 TO PiValue
+		ELSE
+			MOVE 0 TO Indexer
+			MOVE 0 TO PiValue
+		END-IF
+	END-IF
+
+	IF WS-ALGORITHM-MODE = "N"
+		COMPUTE WS-LOOP-LIMIT = NumberOfRuns + 1
+	ELSE
+		MOVE NumberOfRuns TO WS-LOOP-LIMIT
+	END-IF
+
+	PERFORM UNTIL Indexer = WS-LOOP-LIMIT
+		IF WS-ALGORITHM-MODE = "N"
+			COMPUTE WS-NIL-DENOMINATOR =
+				(2 * Indexer) * ((2 * Indexer) + 1) * ((2 * Indexer) + 2)
+			COMPUTE PiValue = PiValue + ((4.0 / WS-NIL-DENOMINATOR) * FlipBit)
+		ELSE
+			COMPUTE PiValue = PiValue + (4.0 / (1.0 + (2.0 * Indexer)) * FlipBit)
+		END-IF
+		COMPUTE FlipBit = FlipBit * -1
+		ADD 1 TO Indexer
+		IF FUNCTION MOD(Indexer, WS-CHECKPOINT-INTERVAL) = 0
+			PERFORM Write-Checkpoint
+		END-IF
+	END-PERFORM
+
+	ACCEPT WS-END-TIME FROM TIME
+
+	MOVE WS-START-TIME TO WS-TC-RAW
+	PERFORM Convert-Time-To-Seconds
+	MOVE WS-TC-SECONDS TO WS-START-SECONDS
+
+	MOVE WS-END-TIME TO WS-TC-RAW
+	PERFORM Convert-Time-To-Seconds
+	MOVE WS-TC-SECONDS TO WS-END-SECONDS
+
+	COMPUTE WS-ELAPSED-SECONDS = WS-END-SECONDS - WS-START-SECONDS
+
+	PERFORM Clear-Checkpoint.
+
+Convert-Time-To-Seconds.
+	COMPUTE WS-TC-SECONDS =
+		(WS-TC-HH * 3600) + (WS-TC-MM * 60) + WS-TC-SS + (WS-TC-HS / 100).
+
+Check-For-Restart.
+	OPEN INPUT PI-RESTART
+	IF WS-RESTART-STATUS = "00"
+		READ PI-RESTART
+			AT END
+				CONTINUE
+			NOT AT END
+				IF RST-NUMBER-OF-RUNS = NumberOfRuns
+				  AND RST-ALGORITHM-MODE = WS-ALGORITHM-MODE
+				  AND RST-RECORD-NO = WS-RUN-PARM-RECORD-NO
+					MOVE RST-INDEXER TO Indexer
+					MOVE RST-FLIPBIT TO FlipBit
+					MOVE RST-PIVALUE TO PiValue
+					SET RESUME-FOUND TO TRUE
+				END-IF
+		END-READ
+		CLOSE PI-RESTART
+	END-IF.
+
+Check-For-Batch-Restart.
+	MOVE 0 TO WS-LAST-COMPLETED-RECORD-NO
+	OPEN INPUT PI-RESTART
+	IF WS-RESTART-STATUS = "00"
+		READ PI-RESTART
+			AT END
+				CONTINUE
+			NOT AT END
+				IF RST-RECORD-COMPLETE = "Y"
+					MOVE RST-RECORD-NO TO WS-LAST-COMPLETED-RECORD-NO
+				ELSE
+					IF RST-RECORD-NO > 0
+						COMPUTE WS-LAST-COMPLETED-RECORD-NO =
+							RST-RECORD-NO - 1
+					END-IF
+				END-IF
+		END-READ
+		CLOSE PI-RESTART
+	END-IF.
+
+Write-Checkpoint.
+	OPEN OUTPUT PI-RESTART
+	IF WS-RESTART-STATUS = "00"
+		MOVE NumberOfRuns TO RST-NUMBER-OF-RUNS
+		MOVE WS-ALGORITHM-MODE TO RST-ALGORITHM-MODE
+		MOVE Indexer TO RST-INDEXER
+		MOVE FlipBit TO RST-FLIPBIT
+		MOVE PiValue TO RST-PIVALUE
+		MOVE WS-RUN-PARM-RECORD-NO TO RST-RECORD-NO
+		MOVE "N" TO RST-RECORD-COMPLETE
+		WRITE PI-RESTART-RECORD
+		CLOSE PI-RESTART
+	ELSE
+		DISPLAY "LAB4: checkpoint write skipped, status=" WS-RESTART-STATUS
+	END-IF.
+
+Write-Batch-Checkpoint.
+	*> Marks WS-RUN-PARM-RECORD-NO as the last PI-RUN-PARM record whose
+	*> output has been fully written, so a restart can skip straight
+	*> past it instead of recomputing and re-logging it. No in-flight
+	*> Calculate-Pi state to persist here, so those fields are cleared.
+	OPEN OUTPUT PI-RESTART
+	IF WS-RESTART-STATUS = "00"
+		MOVE ZERO TO RST-NUMBER-OF-RUNS
+		MOVE SPACE TO RST-ALGORITHM-MODE
+		MOVE ZERO TO RST-INDEXER
+		MOVE ZERO TO RST-FLIPBIT
+		MOVE ZERO TO RST-PIVALUE
+		MOVE WS-RUN-PARM-RECORD-NO TO RST-RECORD-NO
+		MOVE "Y" TO RST-RECORD-COMPLETE
+		WRITE PI-RESTART-RECORD
+		CLOSE PI-RESTART
+	ELSE
+		DISPLAY "LAB4: batch checkpoint write skipped, status="
+			WS-RESTART-STATUS
+	END-IF.
+
+Clear-Checkpoint.
+	OPEN OUTPUT PI-RESTART
+	IF WS-RESTART-STATUS = "00"
+		CLOSE PI-RESTART
+	END-IF.
