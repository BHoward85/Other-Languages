@@ -0,0 +1,19 @@
+*> PIRUNREC - shared record layout for the PI-RUN-PARM run-request
+*> file. Read by Lab4 (PiCal.cbl) and validated by PIPRMCHK
+*> (PiParmChk.cbl) ahead of the Lab4 step in the batch job.
+*> PRP-NUMBER-OF-RUNS: 0 means "use the PI-CALC-PARM stored default
+*> NumberOfRuns" (the nightly-run sentinel from request 009), mirroring
+*> the interactive path's "0 accepts the default" entry. Any other
+*> value must be > 9.
+*> PRP-ALGORITHM-MODE: "L" = Leibniz series (slow, default),
+*> "N" = Nilakantha series (faster-converging). Space or any other
+*> value falls back to the PI-CALC-PARM default algorithm mode.
+*> data/PIRUNPRM.DAT has sample 9-byte fixed-width records in this
+*> layout (one valid/one valid/one too-small/one sentinel-default) -
+*> copy it to PIRUNPRM in the working directory before running Lab4
+*> or PIPRMCHK interactively to see the batch path exercised.
+01  PI-RUN-PARM-RECORD.
+    05  PRP-NUMBER-OF-RUNS          PIC 9(8).
+    05  PRP-NUMBER-OF-RUNS-X REDEFINES PRP-NUMBER-OF-RUNS
+                                    PIC X(8).
+    05  PRP-ALGORITHM-MODE          PIC X.
