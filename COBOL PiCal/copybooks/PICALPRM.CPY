@@ -0,0 +1,8 @@
+*> PICALPRM - shared record layout for the PI-CALC-PARM maintenance
+*> file. Maintained by PiCalParm.cbl (PICALPRM) and read by Lab4
+*> (PiCal.cbl) at startup to pick up the standard NumberOfRuns and
+*> preferred algorithm mode instead of requiring an operator to
+*> retype them every run.
+01  PI-CALC-PARM-RECORD.
+    05  PCP-DEFAULT-NUMBER-OF-RUNS  PIC 9(8).
+    05  PCP-DEFAULT-ALGORITHM-MODE  PIC X.
